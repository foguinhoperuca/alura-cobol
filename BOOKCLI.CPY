@@ -4,7 +4,12 @@
          05 REG-NAME              PICTURE X(32).
          05 REG-MANAGER           PICTURE X(04).
          05 REG-ACC-TYPE          PICTURE 9(02).
-         05 REG-BALANCE           PICTURE 9(16)V99.
+         05 REG-BALANCE           PICTURE S9(16)V99.
       * 68 POSITIONS AS IS IN 4 + 8 + 32 + 4 + 2 + (16 + 2)
       *  AGENCY   ACCOUNT  NAME                             MANAGER  ACCOUNT-TYPE BALANCE
-      *  2344     00045645 JONAS                            0003     01           000000000000015000
\ No newline at end of file
+      *  2344     00045645 JONAS                            0003     01           000000000000015000
+      * REG-BALANCE IS SIGNED (S9(16)V99), SIGN TRAILING, NOT SEPARATE -
+      * A POSITIVE VALUE PRINTS AS PLAIN DIGITS (AS ABOVE), BUT THE SIGN
+      * IS CARRIED AS A ZONE OVERPUNCH ON THE LAST BYTE, SO A NEGATIVE
+      * BALANCE OF THE SAME MAGNITUDE IS NOT "000000000000015000" WITH A
+      * LEADING MINUS - IT IS "00000000000001500p" (LAST DIGIT OVERPUNCHED)
