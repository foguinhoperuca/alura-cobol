@@ -11,8 +11,26 @@
        FILE-CONTROL.
            SELECT IFILCLI ASSIGN TO "./ifilcli.txt"
                FILE STATUS IS FS-IFILCLI.
-           SELECT OFILCLI ASSIGN TO "./ofilcli.txt"
+           SELECT OFILCLI ASSIGN TO DYNAMIC WRK-OFILCLI-NAME
                FILE STATUS IS FS-OFILCLI.
+           SELECT REJCLI ASSIGN TO "./rejcli.txt"
+               FILE STATUS IS FS-REJCLI.
+           SELECT CKPCLI ASSIGN TO "./ckpcli.txt"
+               FILE STATUS IS FS-CKPCLI.
+           SELECT OAUDCLI ASSIGN TO "./oaudcli.txt"
+               FILE STATUS IS FS-OAUDCLI.
+           SELECT OREPCLI ASSIGN TO "./orepcli.txt"
+               FILE STATUS IS FS-OREPCLI.
+           SELECT PARMCLI ASSIGN TO "./parmcli.txt"
+               FILE STATUS IS FS-PARMCLI.
+           SELECT HSTCLI ASSIGN TO "./histcli.txt"
+               FILE STATUS IS FS-HSTCLI.
+           SELECT MGRCLI ASSIGN TO "./mgrcli.txt"
+               FILE STATUS IS FS-MGRCLI.
+           SELECT TRNCLI ASSIGN TO "./trncli.txt"
+               FILE STATUS IS FS-TRNCLI.
+           SELECT OCSVCLI ASSIGN TO "./ocsvcli.txt"
+               FILE STATUS IS FS-OCSVCLI.
 
        DATA                                                    DIVISION.
        FILE                                                     SECTION.
@@ -28,30 +46,177 @@
       *  AGENCY   ACCOUNT  ACCOUNT-TYPE BALANCE
       *  2344     00045645 01           000000000000015000
 
+       FD REJCLI
+           RECORDING MODE IS F.
+       01 REG-REJCLI.
+           05 REJ-PROC-DATE        PICTURE X(08).
+           05 REJ-AGENCY           PICTURE X(04).
+           05 REJ-ACCOUNT          PICTURE X(08).
+           05 REJ-REASON           PICTURE X(30).
+      * EXCEPTIONS SKIPPED FROM OFILCLI, WITH THE REASON WHY
+
+       FD CKPCLI
+           RECORDING MODE IS F.
+       01 REG-CKPCLI.
+           05 CKP-AGENCY           PICTURE X(04).
+           05 CKP-ACCOUNT          PICTURE X(08).
+           05 CKP-PROC-DATE        PICTURE X(08).
+      * LAST AGENCY/ACCOUNT PROCESSED, FOR RESTART AFTER AN ABEND, AND
+      * THE PROCESSING DATE THAT RUN WAS STAMPING OFILCLI WITH, SO A
+      * RESUME EXTENDS THAT SAME DATED FILE INSTEAD OF STARTING A NEW
+      * ONE FOR TODAY
+
+       FD OAUDCLI
+           RECORDING MODE IS F.
+       01 REG-OAUDCLI.
+           05 AUD-PROC-DATE        PICTURE X(08).
+           05 AUD-AGENCY           PICTURE X(04).
+           05 AUD-ACCOUNT          PICTURE X(08).
+           05 AUD-BALANCE-BEFORE   PICTURE S9(16)V99.
+           05 AUD-BALANCE-AFTER    PICTURE S9(16)V99.
+           05 AUD-FEE              PICTURE S9(02)V9(02).
+      * BALANCE BEFORE/AFTER THE STATEMENT FEE, FOR MONTH-END RECONCILE
+
+       FD OREPCLI
+           RECORDING MODE IS F.
+       01 REG-OREPCLI              PICTURE X(80).
+      * PRINTED STATEMENT REPORT, ONE DETAIL LINE PER REGISTER PLUS
+      * PAGE HEADERS AND CONTROL TOTALS PER REG-ACC-TYPE AT THE END
+
+       FD PARMCLI
+           RECORDING MODE IS F.
+       01 REG-PARMCLI.
+           05 PARM-TH-INDIV         PICTURE 9(10)V99.
+           05 PARM-TH-BUSS          PICTURE 9(10)V99.
+           05 PARM-PROC-DATE        PICTURE X(08).
+      * OFILCLI THRESHOLD OVERRIDE, ONE CUTOFF PER ACCOUNT TYPE, AND
+      * THE PROCESSING DATE (YYYYMMDD) USED TO STAMP THIS RUN'S OUTPUT
+
+       FD MGRCLI
+           RECORDING MODE IS F.
+       01 REG-MGRCLI.
+           05 MGR-CODE              PICTURE X(04).
+           05 MGR-STATUS            PICTURE X(01).
+      * BRANCH MANAGER MASTER: CODE AND STATUS (A=ACTIVE, T=TERMINATED)
+
+       FD TRNCLI
+           RECORDING MODE IS F.
+       01 REG-TRNCLI.
+           05 TRN-AGENCY             PICTURE X(04).
+           05 TRN-ACCOUNT            PICTURE X(08).
+           05 TRN-AMOUNT             PICTURE S9(10)V9(02).
+           05 TRN-DC-FLAG            PICTURE X(01).
+      * DAILY TRANSACTIONS: AGENCY/ACCOUNT, AMOUNT, D=DEBIT C=CREDIT
+
+       FD OCSVCLI
+           RECORDING MODE IS F.
+       01 REG-OCSVCLI              PICTURE X(60).
+      * COMMA-DELIMITED COPY OF OFILCLI, FOR SPREADSHEET/BI LOADING
+
+       FD HSTCLI
+           RECORDING MODE IS F.
+       01 REG-HSTCLI.
+           05 HST-PROC-DATE          PICTURE X(08).
+           05 HST-COUNTER            PICTURE 9(03).
+           05 HST-COUNTER-INDIV      PICTURE 9(03).
+           05 HST-COUNTER-BUSS       PICTURE 9(03).
+           05 HST-COUNTER-OTHER      PICTURE 9(03).
+           05 HST-COUNTER-OVERDRAFT  PICTURE 9(03).
+      * ONE ROW PER RUN, APPENDED, FOR WEEK-OVER-WEEK TREND REPORTING
+
        WORKING-STORAGE                                          SECTION.
        01 FS-IFILCLI              PICTURE 9(02).
+           88 FS-IFILCLI-AT-EOF                       VALUE 04, 10, 46.
        01 FS-OFILCLI              PICTURE 9(02).
+       01 FS-REJCLI               PICTURE 9(02).
+       01 FS-CKPCLI               PICTURE 9(02).
+       01 FS-OAUDCLI              PICTURE 9(02).
+       01 FS-OREPCLI              PICTURE 9(02).
+       01 FS-PARMCLI              PICTURE 9(02).
+       01 FS-MGRCLI               PICTURE 9(02).
+           88 FS-MGRCLI-AT-EOF                        VALUE 04, 10, 46.
+       01 FS-TRNCLI               PICTURE 9(02).
+           88 FS-TRNCLI-AT-EOF                        VALUE 04, 10, 46.
+       01 FS-OCSVCLI              PICTURE 9(02).
+       01 FS-HSTCLI               PICTURE 9(02).
+       01 WRK-CSV-BALANCE-ED      PICTURE -(15)9,99.
+
+       01 WRK-AUD-BEFORE          PICTURE S9(16)V99 USAGE COMP
+                                                     VALUE ZEROES.
+       01 WRK-RPT-NUM-ED          PICTURE ZZ9.
+
+       01 WRK-PROC-DATE           PICTURE X(08)        VALUE SPACES.
+       01 WRK-OFILCLI-NAME        PICTURE X(40)        VALUE SPACES.
+
+       01 WRK-TH-INDIV            PICTURE S9(10)V9(02) VALUE 5000,00.
+       01 WRK-TH-BUSS             PICTURE S9(10)V9(02) VALUE 5000,00.
+       01 WRK-TH-APPLIED          PICTURE S9(10)V9(02) VALUE 5000,00.
+
+       01 WRK-CKP-AGENCY          PICTURE X(04)        VALUE SPACES.
+       01 WRK-CKP-ACCOUNT         PICTURE X(08)        VALUE SPACES.
+       01 WRK-RESUME-FLAG         PICTURE X(01)        VALUE "N".
+           88 WRK-RESUME-YES                           VALUE "Y".
+       01 WRK-CKP-QUOT            PICTURE 9(05) USAGE COMP VALUE ZEROES.
+       01 WRK-CKP-REM             PICTURE 9(02) USAGE COMP VALUE ZEROES.
 
        01 WRK-BANK-STATEMENT-COST PICTURE S9(02)V9(02) VALUE 01,00.
+       01 WRK-FEE-INDIV-LOW       PICTURE S9(02)V9(02) VALUE 01,00.
+       01 WRK-FEE-INDIV-HIGH      PICTURE S9(02)V9(02) VALUE 00,50.
+       01 WRK-FEE-BUSS-LOW        PICTURE S9(02)V9(02) VALUE 02,00.
+       01 WRK-FEE-BUSS-HIGH       PICTURE S9(02)V9(02) VALUE 01,50.
+       01 WRK-FEE-TIER-BALANCE    PICTURE S9(10)V9(02) VALUE 5000,00.
        01 WRK-INIT-BALANCE        PICTURE S9(10)V9(02) VALUE 2413,78.
-       01 WRK-BALANCE-ED          PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+       01 WRK-BALANCE-ED          PICTURE -Z.ZZZ.ZZZ.ZZ9,99.
 
        01 WRK-COUNTER             PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-INDIV       PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-BUSS        PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-OTHER       PICTURE 9(03) USAGE COMP VALUE ZEROES.
+       01 WRK-COUNTER-OVERDRAFT   PICTURE 9(03) USAGE COMP VALUE ZEROES.
+
+       01 WRK-FS-CODE             PICTURE 9(02).
+       01 WRK-FS-FILENAME         PICTURE X(20).
+       01 WRK-FS-FATAL            PICTURE X(01)            VALUE "N".
+           88 WRK-FS-IS-FATAL                               VALUE "Y".
+
+       01 WRK-MGR-COUNT           PICTURE 9(03) USAGE COMP VALUE ZEROES.
+       01 WRK-MGR-VALID           PICTURE X(01)            VALUE "N".
+           88 WRK-MGR-IS-VALID                             VALUE "Y".
+       01 WRK-MGR-FULL            PICTURE X(01)            VALUE "N".
+           88 WRK-MGR-TABLE-IS-FULL                         VALUE "Y".
+       01 WRK-MGR-TABLE.
+           05 WRK-MGR-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-MGR-IDX.
+               10 WRK-MGR-CODE       PICTURE X(04).
+               10 WRK-MGR-STATUS     PICTURE X(01).
+
+       01 WRK-TRN-COUNT           PICTURE 9(04) USAGE COMP VALUE ZEROES.
+       01 WRK-TRN-FULL            PICTURE X(01)            VALUE "N".
+           88 WRK-TRN-TABLE-IS-FULL                         VALUE "Y".
+       01 WRK-TRN-TABLE.
+           05 WRK-TRN-ENTRY OCCURS 1000 TIMES
+                             INDEXED BY WRK-TRN-IDX.
+               10 WRK-TRN-AGENCY     PICTURE X(04).
+               10 WRK-TRN-ACCOUNT    PICTURE X(08).
+               10 WRK-TRN-AMOUNT     PICTURE S9(10)V9(02).
+               10 WRK-TRN-DC-FLAG    PICTURE X(01).
 
        PROCEDURE                                               DIVISION.
        0100-MAIN                                                SECTION.
            DISPLAY "== Client Program ==".
            PERFORM 0200-INIT.
            *> PERFORM 0300-PROCESSING UNTIL FS-IFILCLI EQUAL 10. 10 is after status 04. 04 repeat the last register. Until 04, all status in each read is 00.
-           PERFORM 0300-PROCESSING UNTIL FS-IFILCLI EQUAL 04.
+           PERFORM 0300-PROCESSING UNTIL FS-IFILCLI-AT-EOF.
+           PERFORM 0365-CLEAR-CHECKPOINT.
            PERFORM 9999-FINAL.
            STOP RUN.
        0100-END.                                                   EXIT.
 
        0200-INIT                                                SECTION.
+           PERFORM 0205-CHECK-RESTART.
+           PERFORM 0207-READ-PARMS.
+           PERFORM 0208-LOAD-MANAGERS.
+           PERFORM 0211-LOAD-TRANSACTIONS.
            PERFORM 0203-INIT-FILE-POPULATE.
            DISPLAY "..................................................".
        0200-END.                                                   EXIT.
@@ -81,70 +246,497 @@
        0202-END.                                                   EXIT.
 
        0203-INIT-FILE-POPULATE                                  SECTION.
+      *    ---- All output files must be open before any status check
+      *    below can PERFORM 9999-FINAL, since 9999-FINAL writes the
+      *    final report and closes every one of them.
+      *    ---- On a restart, OPEN EXTEND keeps the prior, interrupted
+      *    run's output instead of truncating it out from under the
+      *    checkpoint-skip logic; OPEN OUTPUT is still used for a
+      *    normal run, and as a fallback if the file does not exist
+      *    yet even though a checkpoint was found.
+           IF WRK-RESUME-YES
+               OPEN EXTEND REJCLI
+               IF FS-REJCLI NOT EQUAL ZEROS
+                   OPEN OUTPUT REJCLI
+               END-IF
+               OPEN EXTEND OAUDCLI
+               IF FS-OAUDCLI NOT EQUAL ZEROS
+                   OPEN OUTPUT OAUDCLI
+               END-IF
+               OPEN EXTEND OREPCLI
+               IF FS-OREPCLI NOT EQUAL ZEROS
+                   OPEN OUTPUT OREPCLI
+               END-IF
+               OPEN EXTEND OCSVCLI
+               IF FS-OCSVCLI NOT EQUAL ZEROS
+                   OPEN OUTPUT OCSVCLI
+               END-IF
+           ELSE
+               OPEN OUTPUT REJCLI
+               OPEN OUTPUT OAUDCLI
+               OPEN OUTPUT OREPCLI
+               OPEN OUTPUT OCSVCLI
+           END-IF.
+           MOVE FS-REJCLI   TO WRK-FS-CODE.
+           MOVE "REJCLI"    TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+           MOVE FS-OAUDCLI  TO WRK-FS-CODE.
+           MOVE "OAUDCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+           MOVE FS-OREPCLI  TO WRK-FS-CODE.
+           MOVE "OREPCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+           MOVE FS-OCSVCLI  TO WRK-FS-CODE.
+           MOVE "OCSVCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+
            OPEN INPUT  IFILCLI.
-           OPEN OUTPUT OFILCLI.
+           MOVE FS-IFILCLI  TO WRK-FS-CODE.
+           MOVE "IFILCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+
+           IF WRK-RESUME-YES
+               OPEN EXTEND OFILCLI
+               IF FS-OFILCLI NOT EQUAL ZEROS
+                   OPEN OUTPUT OFILCLI
+               END-IF
+           ELSE
+               OPEN OUTPUT OFILCLI
+           END-IF.
+           MOVE FS-OFILCLI  TO WRK-FS-CODE.
+           MOVE "OFILCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
 
            DISPLAY "FS-OFILCLI value is " FS-OFILCLI
            DISPLAY "FS-IFILCLI value is " FS-IFILCLI
-           IF FS-IFILCLI NOT EQUAL ZEROS OR FS-OFILCLI NOT EQUAL ZEROS
-               DISPLAY "FILE WAS NOT OPENED!!"
-               GOBACK
-           ELSE
-               DISPLAY "== Opened file!!! =="
+           DISPLAY "FS-REJCLI  value is " FS-REJCLI
+           DISPLAY "FS-OAUDCLI value is " FS-OAUDCLI
+           DISPLAY "FS-OREPCLI value is " FS-OREPCLI
+           DISPLAY "FS-OCSVCLI value is " FS-OCSVCLI.
+
+           IF NOT WRK-RESUME-YES
+               PERFORM 0410-WRITE-REPORT-HEADER
+               PERFORM 0440-WRITE-CSV-HEADER
            END-IF.
 
            PERFORM 0210-READ.
+           IF WRK-RESUME-YES
+               PERFORM 0206-SKIP-TO-CHECKPOINT
+           END-IF.
        0203-END.                                                   EXIT.
 
+       0205-CHECK-RESTART                                       SECTION.
+      *    ---- Look for a checkpoint left by a prior, aborted run
+           OPEN INPUT CKPCLI.
+           IF FS-CKPCLI EQUAL ZEROS
+               READ CKPCLI
+               IF FS-CKPCLI EQUAL ZEROS
+                   MOVE CKP-AGENCY    TO WRK-CKP-AGENCY
+                   MOVE CKP-ACCOUNT   TO WRK-CKP-ACCOUNT
+                   MOVE CKP-PROC-DATE TO WRK-PROC-DATE
+                   MOVE "Y" TO WRK-RESUME-FLAG
+                   DISPLAY "RESUMING AFTER AGENCY/ACCOUNT "
+                       WRK-CKP-AGENCY WRK-CKP-ACCOUNT
+               END-IF
+               CLOSE CKPCLI
+           END-IF.
+       0205-END.                                                   EXIT.
+
+       0207-READ-PARMS                                          SECTION.
+      *    ---- Per-account-type OFILCLI threshold and run date,
+      *    ---- overriding the defaults. On a resume, 0205-CHECK-RESTART
+      *    ---- has already set WRK-PROC-DATE to the date the aborted
+      *    ---- run stamped OFILCLI with, and that date must stick, or
+      *    ---- the resume would extend a different day's dated file
+      *    ---- (or start one) and strand the checkpoint-skipped records.
+           OPEN INPUT PARMCLI.
+           IF FS-PARMCLI EQUAL ZEROS
+               READ PARMCLI
+               IF FS-PARMCLI EQUAL ZEROS
+                   MOVE PARM-TH-INDIV  TO WRK-TH-INDIV
+                   MOVE PARM-TH-BUSS   TO WRK-TH-BUSS
+                   IF NOT WRK-RESUME-YES
+                       IF PARM-PROC-DATE NOT EQUAL SPACES
+                           MOVE PARM-PROC-DATE TO WRK-PROC-DATE
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE PARMCLI
+           ELSE
+               DISPLAY "PARMCLI NOT FOUND, USING DEFAULT THRESHOLDS"
+           END-IF.
+           IF WRK-PROC-DATE EQUAL SPACES
+               ACCEPT WRK-PROC-DATE FROM DATE YYYYMMDD
+           END-IF.
+           STRING "./ofilcli_" DELIMITED BY SIZE
+                  WRK-PROC-DATE DELIMITED BY SIZE
+                  ".txt"       DELIMITED BY SIZE
+           INTO WRK-OFILCLI-NAME.
+           DISPLAY "PROCESSING DATE FOR THIS RUN IS " WRK-PROC-DATE.
+       0207-END.                                                   EXIT.
+
+       0208-LOAD-MANAGERS                                       SECTION.
+      *    ---- Load the branch/manager master into a table for lookup
+           OPEN INPUT MGRCLI.
+           IF FS-MGRCLI EQUAL ZEROS
+               PERFORM 0209-LOAD-MANAGER-REC UNTIL FS-MGRCLI-AT-EOF
+               CLOSE MGRCLI
+           ELSE
+               DISPLAY "MGRCLI NOT FOUND, MANAGER VALIDATION DISABLED"
+           END-IF.
+       0208-END.                                                   EXIT.
+
+       0209-LOAD-MANAGER-REC                                    SECTION.
+           READ MGRCLI.
+           IF FS-MGRCLI EQUAL ZEROS
+               IF WRK-MGR-COUNT LESS THAN 500
+                   ADD 1 TO WRK-MGR-COUNT
+                   MOVE MGR-CODE   TO WRK-MGR-CODE (WRK-MGR-COUNT)
+                   MOVE MGR-STATUS TO WRK-MGR-STATUS (WRK-MGR-COUNT)
+               ELSE
+                   IF NOT WRK-MGR-TABLE-IS-FULL
+                       DISPLAY "*** OPERATOR ALERT: MGRCLI HAS MORE "
+                           "THAN 500 MANAGERS - TABLE FULL, REMAINING "
+                           "RECORDS IGNORED"
+                       MOVE "Y" TO WRK-MGR-FULL
+                   END-IF
+               END-IF
+           END-IF.
+       0209-END.                                                   EXIT.
+
+       0211-LOAD-TRANSACTIONS                                   SECTION.
+      *    ---- Load the day's transactions into a table for merging
+           OPEN INPUT TRNCLI.
+           IF FS-TRNCLI EQUAL ZEROS
+               PERFORM 0212-LOAD-TRANSACTION-REC
+                   UNTIL FS-TRNCLI-AT-EOF
+               CLOSE TRNCLI
+           ELSE
+               DISPLAY "TRNCLI NOT FOUND, NO TRANSACTIONS TO MERGE"
+           END-IF.
+       0211-END.                                                   EXIT.
+
+       0212-LOAD-TRANSACTION-REC                                SECTION.
+           READ TRNCLI.
+           IF FS-TRNCLI EQUAL ZEROS
+               IF WRK-TRN-COUNT LESS THAN 1000
+                   ADD 1 TO WRK-TRN-COUNT
+                   MOVE TRN-AGENCY  TO WRK-TRN-AGENCY  (WRK-TRN-COUNT)
+                   MOVE TRN-ACCOUNT TO WRK-TRN-ACCOUNT (WRK-TRN-COUNT)
+                   MOVE TRN-AMOUNT  TO WRK-TRN-AMOUNT  (WRK-TRN-COUNT)
+                   MOVE TRN-DC-FLAG TO WRK-TRN-DC-FLAG (WRK-TRN-COUNT)
+               ELSE
+                   IF NOT WRK-TRN-TABLE-IS-FULL
+                       DISPLAY "*** OPERATOR ALERT: TRNCLI HAS MORE "
+                           "THAN 1000 TRANSACTIONS - TABLE FULL, "
+                           "REMAINING RECORDS IGNORED"
+                       MOVE "Y" TO WRK-TRN-FULL
+                   END-IF
+               END-IF
+           END-IF.
+       0212-END.                                                   EXIT.
+
+       0206-SKIP-TO-CHECKPOINT                                  SECTION.
+      *    ---- Fast-forward past records already processed before
+           PERFORM 0210-READ UNTIL FS-IFILCLI-AT-EOF
+               OR (REG-AGENCY EQUAL WRK-CKP-AGENCY
+                   AND REG-ACCOUNT EQUAL WRK-CKP-ACCOUNT).
+           IF NOT FS-IFILCLI-AT-EOF
+               PERFORM 0210-READ
+           END-IF.
+       0206-END.                                                   EXIT.
+
        0210-READ                                                SECTION.
            READ IFILCLI.
+           MOVE FS-IFILCLI TO WRK-FS-CODE.
+           MOVE "IFILCLI"  TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
        0210-END.                                                   EXIT.
 
-       0211-DISPLAY-REG                                         SECTION.
-           *> DISPLAY REGISTER.
-          DISPLAY "FS-IFILCLI value is " FS-IFILCLI
-           DISPLAY "AGENCY....: " REG-AGENCY.
-           DISPLAY "ACCOUNT...: " REG-ACCOUNT.
-           DISPLAY "NAME......: " REG-NAME.
-           DISPLAY "MANAGER...: " REG-MANAGER.
-           DISPLAY "ACC-TYPE..: " REG-ACC-TYPE.
-           DISPLAY "BALANCE...: " REG-BALANCE.
-           DISPLAY "--------------------------------------------------".
-       0211-END.                                                   EXIT.
+       0900-CHECK-FILE-STATUS                                   SECTION.
+      *    ---- Shared interpreter for an OPEN/READ/WRITE file status
+           MOVE "N" TO WRK-FS-FATAL.
+           EVALUATE WRK-FS-CODE
+               WHEN 00
+                   CONTINUE
+               WHEN 02
+                   CONTINUE
+               WHEN 04
+                   CONTINUE
+               WHEN 10
+                   CONTINUE
+               WHEN 46
+      *    ---- This runtime's READ-past-end-of-file status; normal
+      *    EOF flow for this application, same as 04/10.
+                   CONTINUE
+               WHEN 05
+                   DISPLAY "WARNING: " WRK-FS-FILENAME
+                       " NOT FOUND (OPTIONAL) - STATUS " WRK-FS-CODE
+               WHEN 35
+                   DISPLAY "*** FATAL: " WRK-FS-FILENAME
+                       " FILE NOT FOUND - STATUS " WRK-FS-CODE
+                   MOVE "Y" TO WRK-FS-FATAL
+               WHEN 37
+                   DISPLAY "*** FATAL: " WRK-FS-FILENAME
+                       " OPEN MODE NOT SUPPORTED - STATUS " WRK-FS-CODE
+                   MOVE "Y" TO WRK-FS-FATAL
+               WHEN 30 THRU 39
+                   DISPLAY "*** FATAL: " WRK-FS-FILENAME
+                       " PERMANENT I/O ERROR - STATUS " WRK-FS-CODE
+                   MOVE "Y" TO WRK-FS-FATAL
+               WHEN 20 THRU 29
+                   DISPLAY "*** FATAL: " WRK-FS-FILENAME
+                       " LOGIC ERROR - STATUS " WRK-FS-CODE
+                   MOVE "Y" TO WRK-FS-FATAL
+               WHEN 40 THRU 49
+                   DISPLAY "*** FATAL: " WRK-FS-FILENAME
+                       " READ/WRITE PAST END OF FILE - STATUS "
+                       WRK-FS-CODE
+                   MOVE "Y" TO WRK-FS-FATAL
+               WHEN OTHER
+                   DISPLAY "*** WARNING: " WRK-FS-FILENAME
+                       " UNEXPECTED STATUS " WRK-FS-CODE
+           END-EVALUATE.
+           IF WRK-FS-IS-FATAL
+               DISPLAY "*** OPERATOR ALERT: ABENDING RUN ON FILE "
+                   WRK-FS-FILENAME
+               PERFORM 9999-FINAL
+               STOP RUN
+           END-IF.
+       0900-END.                                                   EXIT.
 
-       0300-PROCESSING                                          SECTION.
-           PERFORM 0211-DISPLAY-REG.
+       0410-WRITE-REPORT-HEADER                                 SECTION.
+      *    ---- Page header for the printed statement report
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "CLIENTS BATCH REPORT" DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "AGENCY  ACCOUNT   NAME                             "
+                  "   MANAGER  TY BALANCE" DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+       0410-END.                                                   EXIT.
+
+       0420-WRITE-REPORT-DETAIL                                 SECTION.
+      *    ---- One detail line per REGISTER processed
+           MOVE SPACES TO REG-OREPCLI.
+           STRING REG-AGENCY    DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  REG-ACCOUNT   DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  REG-NAME      DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  REG-MANAGER   DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  REG-ACC-TYPE  DELIMITED BY SIZE
+                  "   "         DELIMITED BY SIZE
+                  WRK-BALANCE-ED DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+           MOVE FS-OREPCLI  TO WRK-FS-CODE.
+           MOVE "OREPCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+       0420-END.                                                   EXIT.
 
+       0440-WRITE-CSV-HEADER                                    SECTION.
+      *    ---- Header row for the comma-delimited copy of OFILCLI
+           MOVE SPACES TO REG-OCSVCLI.
+           STRING "AGENCY,ACCOUNT,ACC-TYPE,BALANCE" DELIMITED BY SIZE
+           INTO REG-OCSVCLI.
+           WRITE REG-OCSVCLI.
+       0440-END.                                                   EXIT.
+
+       0450-WRITE-CSV-DETAIL                                    SECTION.
+      *    ---- One CSV line per record also written to OFILCLI
+           MOVE REG-BALANCE TO WRK-CSV-BALANCE-ED.
+           MOVE SPACES TO REG-OCSVCLI.
+           STRING REG-AGENCY       DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  REG-ACCOUNT      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  REG-ACC-TYPE     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WRK-CSV-BALANCE-ED DELIMITED BY SIZE
+           INTO REG-OCSVCLI.
+           WRITE REG-OCSVCLI.
+           MOVE FS-OCSVCLI  TO WRK-FS-CODE.
+           MOVE "OCSVCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+       0450-END.                                                   EXIT.
+
+       0300-PROCESSING                                          SECTION.
            ADD 1 TO WRK-COUNTER.
-      *    ---- Print balance and pay the fee
-           MOVE REG-BALANCE TO WRK-BALANCE-ED.
-           DISPLAY "You have in your account R$ " WRK-BALANCE-ED.
+      *    ---- Merge the day's transactions before paying the fee
+           PERFORM 0330-APPLY-TRANSACTIONS.
+      *    ---- Pay the fee and write the printed statement line
+           PERFORM 0340-SELECT-FEE.
+           MOVE REG-BALANCE TO WRK-AUD-BEFORE.
            SUBTRACT WRK-BANK-STATEMENT-COST FROM REG-BALANCE.
            MOVE REG-BALANCE TO WRK-BALANCE-ED.
-           DISPLAY "After fee R$ " WRK-BALANCE-ED.
+           PERFORM 0420-WRITE-REPORT-DETAIL.
+
+           PERFORM 0310-WRITE-AUDIT.
+           PERFORM 0305-CHECK-OVERDRAFT.
 
            PERFORM 0700-DECISION.
+           PERFORM 0320-VALIDATE-MANAGER.
 
-           IF REG-BALANCE GREATER THAN OR EQUAL 5000 AND
-              (REG-ACC-TYPE EQUAL 1 OR REG-ACC-TYPE EQUAL 2)
-               DISPLAY "*** greater ***"
-               STRING REG-AGENCY     DELIMITED BY SIZE
-                      REG-ACCOUNT    DELIMITED BY SIZE
-                      REG-ACC-TYPE   DELIMITED BY SIZE
-                      REG-BALANCE    DELIMITED BY SIZE
-               INTO REG-OFILCLI
-               WRITE REG-OFILCLI
-               IF FS-OFILCLI NOT EQUAL ZEROS
-                   DISPLAY "FAILED TO WRITE DATA TO FILE " REG-AGENCY
-                   REG-ACCOUNT
+           IF REG-ACC-TYPE NOT EQUAL 1 AND REG-ACC-TYPE NOT EQUAL 2
+               MOVE "INVALID ACCOUNT TYPE" TO REJ-REASON
+               PERFORM 0750-WRITE-REJECT
+           ELSE
+               IF NOT WRK-MGR-IS-VALID
+                   MOVE "UNKNOWN OR TERMINATED MANAGER" TO REJ-REASON
+                   PERFORM 0750-WRITE-REJECT
+               ELSE
+                   IF REG-ACC-TYPE EQUAL 1
+                       MOVE WRK-TH-INDIV TO WRK-TH-APPLIED
+                   ELSE
+                       MOVE WRK-TH-BUSS TO WRK-TH-APPLIED
+                   END-IF
+                   IF REG-BALANCE GREATER THAN OR EQUAL WRK-TH-APPLIED
+                       DISPLAY "*** greater ***"
+                       STRING REG-AGENCY  DELIMITED BY SIZE
+                              REG-ACCOUNT DELIMITED BY SIZE
+                              REG-ACC-TYPE DELIMITED BY SIZE
+                              REG-BALANCE DELIMITED BY SIZE
+                       INTO REG-OFILCLI
+                       WRITE REG-OFILCLI
+                       MOVE FS-OFILCLI TO WRK-FS-CODE
+                       MOVE "OFILCLI"  TO WRK-FS-FILENAME
+                       PERFORM 0900-CHECK-FILE-STATUS
+                       PERFORM 0450-WRITE-CSV-DETAIL
+                   ELSE
+                       MOVE "BELOW MINIMUM THRESHOLD" TO REJ-REASON
+                       PERFORM 0750-WRITE-REJECT
+                   END-IF
                END-IF
            END-IF.
 
+           PERFORM 0360-WRITE-CHECKPOINT.
            PERFORM 0210-READ.
 
            DISPLAY "==================================================".
        0300-END.                                                   EXIT.
 
+       0310-WRITE-AUDIT                                         SECTION.
+      *    ---- Append before/after balance and fee to the audit trail
+           MOVE WRK-PROC-DATE   TO AUD-PROC-DATE.
+           MOVE REG-AGENCY      TO AUD-AGENCY.
+           MOVE REG-ACCOUNT     TO AUD-ACCOUNT.
+           MOVE WRK-AUD-BEFORE  TO AUD-BALANCE-BEFORE.
+           MOVE REG-BALANCE     TO AUD-BALANCE-AFTER.
+           MOVE WRK-BANK-STATEMENT-COST TO AUD-FEE.
+           WRITE REG-OAUDCLI.
+           MOVE FS-OAUDCLI  TO WRK-FS-CODE.
+           MOVE "OAUDCLI"   TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+       0310-END.                                                   EXIT.
+
+       0330-APPLY-TRANSACTIONS                                  SECTION.
+      *    ---- Merge the day's transactions into REG-BALANCE
+           PERFORM 0331-APPLY-ONE-TXN VARYING WRK-TRN-IDX FROM 1 BY 1
+               UNTIL WRK-TRN-IDX GREATER WRK-TRN-COUNT.
+       0330-END.                                                   EXIT.
+
+       0331-APPLY-ONE-TXN                                       SECTION.
+           IF WRK-TRN-AGENCY (WRK-TRN-IDX) EQUAL REG-AGENCY
+               AND WRK-TRN-ACCOUNT (WRK-TRN-IDX) EQUAL REG-ACCOUNT
+               IF WRK-TRN-DC-FLAG (WRK-TRN-IDX) EQUAL "C"
+                   ADD WRK-TRN-AMOUNT (WRK-TRN-IDX) TO REG-BALANCE
+               ELSE
+                   SUBTRACT WRK-TRN-AMOUNT (WRK-TRN-IDX) FROM
+                       REG-BALANCE
+               END-IF
+           END-IF.
+       0331-END.                                                   EXIT.
+
+       0340-SELECT-FEE                                          SECTION.
+      *    ---- Statement fee differs by account type and balance tier
+           IF REG-ACC-TYPE EQUAL 2
+               IF REG-BALANCE GREATER OR EQUAL WRK-FEE-TIER-BALANCE
+                   MOVE WRK-FEE-BUSS-HIGH TO WRK-BANK-STATEMENT-COST
+               ELSE
+                   MOVE WRK-FEE-BUSS-LOW TO WRK-BANK-STATEMENT-COST
+               END-IF
+           ELSE
+               IF REG-BALANCE GREATER OR EQUAL WRK-FEE-TIER-BALANCE
+                   MOVE WRK-FEE-INDIV-HIGH TO WRK-BANK-STATEMENT-COST
+               ELSE
+                   MOVE WRK-FEE-INDIV-LOW TO WRK-BANK-STATEMENT-COST
+               END-IF
+           END-IF.
+       0340-END.                                                   EXIT.
+
+       0320-VALIDATE-MANAGER                                    SECTION.
+      *    ---- Flag records posted under an unknown/terminated manager
+           MOVE "N" TO WRK-MGR-VALID.
+           IF WRK-MGR-COUNT EQUAL ZERO
+               MOVE "Y" TO WRK-MGR-VALID
+           ELSE
+               SET WRK-MGR-IDX TO 1
+               SEARCH WRK-MGR-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WRK-MGR-CODE (WRK-MGR-IDX) EQUAL REG-MANAGER
+                       IF WRK-MGR-STATUS (WRK-MGR-IDX) EQUAL "A"
+                           MOVE "Y" TO WRK-MGR-VALID
+                       END-IF
+               END-SEARCH
+           END-IF.
+       0320-END.                                                   EXIT.
+
+       0305-CHECK-OVERDRAFT                                     SECTION.
+      *    ---- Flag accounts that go negative after the statement fee
+           IF REG-BALANCE LESS THAN ZERO
+               MOVE REG-BALANCE TO WRK-BALANCE-ED
+               DISPLAY "*** OVERDRAWN ACCOUNT *** AGENCY " REG-AGENCY
+                   " ACCOUNT " REG-ACCOUNT " BALANCE " WRK-BALANCE-ED
+               ADD 1 TO WRK-COUNTER-OVERDRAFT
+           END-IF.
+       0305-END.                                                   EXIT.
+
+       0360-WRITE-CHECKPOINT                                    SECTION.
+      *    ---- Persist progress every 10 records for restart/resume
+           DIVIDE WRK-COUNTER BY 10 GIVING WRK-CKP-QUOT
+                                 REMAINDER WRK-CKP-REM.
+           IF WRK-CKP-REM EQUAL ZERO
+               OPEN OUTPUT CKPCLI
+               MOVE FS-CKPCLI     TO WRK-FS-CODE
+               MOVE "CKPCLI"      TO WRK-FS-FILENAME
+               PERFORM 0900-CHECK-FILE-STATUS
+               MOVE REG-AGENCY    TO CKP-AGENCY
+               MOVE REG-ACCOUNT   TO CKP-ACCOUNT
+               MOVE WRK-PROC-DATE TO CKP-PROC-DATE
+               WRITE REG-CKPCLI
+               MOVE FS-CKPCLI     TO WRK-FS-CODE
+               MOVE "CKPCLI"      TO WRK-FS-FILENAME
+               PERFORM 0900-CHECK-FILE-STATUS
+               CLOSE CKPCLI
+           END-IF.
+       0360-END.                                                   EXIT.
+
+       0365-CLEAR-CHECKPOINT                                    SECTION.
+      *    ---- The file was read to completion - a stale checkpoint
+      *    would only cause the NEXT run to wrongly skip ahead, so
+      *    clear it. A run that aborts early never reaches here, so
+      *    its checkpoint survives for the next restart.
+           OPEN OUTPUT CKPCLI.
+           CLOSE CKPCLI.
+       0365-END.                                                   EXIT.
+
+       0750-WRITE-REJECT                                        SECTION.
+      *    ---- Record an exception skipped from OFILCLI
+           MOVE WRK-PROC-DATE TO REJ-PROC-DATE.
+           MOVE REG-AGENCY  TO REJ-AGENCY.
+           MOVE REG-ACCOUNT TO REJ-ACCOUNT.
+           WRITE REG-REJCLI.
+           MOVE FS-REJCLI   TO WRK-FS-CODE.
+           MOVE "REJCLI"    TO WRK-FS-FILENAME.
+           PERFORM 0900-CHECK-FILE-STATUS.
+       0750-END.                                                   EXIT.
+
        0700-DECISION                                            SECTION.
       *    ---- Decision structure
            EVALUATE REG-ACC-TYPE
@@ -161,13 +753,74 @@
        0700-END.                                                   EXIT.
 
        9999-FINAL                                               SECTION.
+           PERFORM 0430-WRITE-REPORT-TOTALS.
+           PERFORM 0460-APPEND-HISTORY.
            CLOSE IFILCLI.
            CLOSE OFILCLI.
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "------------------- STATISTICS -------------------".
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "WRK-COUNTER:       " WRK-COUNTER.
-           DISPLAY "WRK-COUNTER-INDIV: " WRK-COUNTER-INDIV.
-           DISPLAY "WRK-COUNTER-BUSS : " WRK-COUNTER-BUSS.
-           DISPLAY "WRK-COUNTER-OTHER: " WRK-COUNTER-OTHER.
+           CLOSE REJCLI.
+           CLOSE OAUDCLI.
+           CLOSE OREPCLI.
+           CLOSE OCSVCLI.
        9999-END.                                                   EXIT.
+
+       0460-APPEND-HISTORY                                      SECTION.
+      *    ---- Append this run's counters for week-over-week trending
+           OPEN EXTEND HSTCLI.
+           IF FS-HSTCLI NOT EQUAL ZEROS
+               OPEN OUTPUT HSTCLI
+           END-IF.
+           MOVE WRK-PROC-DATE         TO HST-PROC-DATE.
+           MOVE WRK-COUNTER           TO HST-COUNTER.
+           MOVE WRK-COUNTER-INDIV     TO HST-COUNTER-INDIV.
+           MOVE WRK-COUNTER-BUSS      TO HST-COUNTER-BUSS.
+           MOVE WRK-COUNTER-OTHER     TO HST-COUNTER-OTHER.
+           MOVE WRK-COUNTER-OVERDRAFT TO HST-COUNTER-OVERDRAFT.
+           WRITE REG-HSTCLI.
+           IF FS-HSTCLI NOT EQUAL ZEROS
+               DISPLAY "FAILED TO WRITE HISTORY RECORD"
+           END-IF.
+           CLOSE HSTCLI.
+       0460-END.                                                   EXIT.
+
+       0430-WRITE-REPORT-TOTALS                                 SECTION.
+      *    ---- Control totals per REG-ACC-TYPE, closing the report
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "CONTROL TOTALS" DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+
+           MOVE WRK-COUNTER TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "TOTAL RECORDS PROCESSED..: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED              DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+
+           MOVE WRK-COUNTER-INDIV TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "INDIVIDUAL ACCOUNTS......: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED              DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+
+           MOVE WRK-COUNTER-BUSS TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "BUSINESS ACCOUNTS........: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED              DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+
+           MOVE WRK-COUNTER-OTHER TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "INVALID ACCOUNT TYPE.....: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED              DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+
+           MOVE WRK-COUNTER-OVERDRAFT TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPCLI.
+           STRING "OVERDRAWN ACCOUNTS.......: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED              DELIMITED BY SIZE
+           INTO REG-OREPCLI.
+           WRITE REG-OREPCLI.
+       0430-END.                                                   EXIT.
