@@ -7,30 +7,80 @@
        CONFIGURATION                                            SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           SELECT OREPMN ASSIGN TO "./orepmn.txt"
+               FILE STATUS IS FS-OREPMN.
+           SELECT PARMMN ASSIGN TO "./parmmn.txt"
+               FILE STATUS IS FS-PARMMN.
+           SELECT HSTMN ASSIGN TO "./histmn.txt"
+               FILE STATUS IS FS-HSTMN.
 
        DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD OREPMN
+           RECORDING MODE IS F.
+       01 REG-OREPMN               PICTURE X(80).
+      * PRINTED STATISTICS REPORT, REPLACING THE 9999-FINAL DISPLAYS
+
+       FD PARMMN
+           RECORDING MODE IS F.
+       01 REG-PARMMN.
+           05 PARM-TH-INDIV         PICTURE 9(10)V99.
+           05 PARM-TH-BUSS          PICTURE 9(10)V99.
+      * OFILCLI-STYLE THRESHOLD OVERRIDE, ONE CUTOFF PER ACCOUNT TYPE
+
+       FD HSTMN
+           RECORDING MODE IS F.
+       01 REG-HSTMN.
+           05 HST-RUN-DATE           PICTURE X(08).
+           05 HST-COUNTER            PICTURE 9(03).
+           05 HST-COUNTER-INDIV      PICTURE 9(03).
+           05 HST-COUNTER-BUSS       PICTURE 9(03).
+           05 HST-COUNTER-OTHER      PICTURE 9(03).
+      * ONE ROW PER RUN, APPENDED, FOR WEEK-OVER-WEEK TREND REPORTING
+
        WORKING-STORAGE                                          SECTION.
+       01 FS-OREPMN               PICTURE 9(02).
+       01 FS-PARMMN               PICTURE 9(02).
+       01 FS-HSTMN                PICTURE 9(02).
+       01 WRK-RUN-DATE            PICTURE X(08)        VALUE SPACES.
+       01 WRK-RPT-NUM-ED          PICTURE ZZ9.
+       01 WRK-TH-INDIV            PICTURE S9(10)V9(02) VALUE 5000,00.
+       01 WRK-TH-BUSS             PICTURE S9(10)V9(02) VALUE 5000,00.
+       01 WRK-TH-APPLIED          PICTURE S9(10)V9(02) VALUE 5000,00.
        01 WRK-BALANCE-ED          PICTURE Z.ZZZ.ZZZ.ZZ9,99.
        01 WRK-NAME                PICTURE X(16)        VALUE SPACES.
        01 WRK-BALANCE             PICTURE S9(10)V9(02) COMP VALUE ZEROS.
        01 WRK-INIT-BALANCE        PICTURE S9(10)V9(02) VALUE 2000.
        01 WRK-BANK-STATEMENT-COST PICTURE S9(02)V9(02) VALUE 1.
+       01 WRK-FEE-INDIV-LOW       PICTURE S9(02)V9(02) VALUE 01,00.
+       01 WRK-FEE-INDIV-HIGH      PICTURE S9(02)V9(02) VALUE 00,50.
+       01 WRK-FEE-BUSS-LOW        PICTURE S9(02)V9(02) VALUE 02,00.
+       01 WRK-FEE-BUSS-HIGH       PICTURE S9(02)V9(02) VALUE 01,50.
+       01 WRK-FEE-TIER-BALANCE    PICTURE S9(10)V9(02) VALUE 5000,00.
        01 WRK-DEPOSIT             PICTURE S9(10)V9(02) VALUE ZEROS.
        01 WRK-DT-FACTOR           PICTURE S9(02)V9(02) VALUE 2.
        01 WRK-INTEREST-RATE       PICTURE S9(02)V9(02) VALUE 0,05.
+       01 WRK-INTEREST-RATE-LOW   PICTURE S9(02)V9(02) VALUE 0,02.
+       01 WRK-INTEREST-RATE-MID   PICTURE S9(02)V9(02) VALUE 0,05.
+       01 WRK-INTEREST-RATE-HIGH  PICTURE S9(02)V9(02) VALUE 0,08.
+       01 WRK-INTEREST-TIER-MID   PICTURE S9(10)V9(02) VALUE 5000,00.
+       01 WRK-INTEREST-TIER-HIGH  PICTURE S9(10)V9(02) VALUE 20000,00.
        01 WRK-RES-IN              PICTURE S9(10)V9(02) COMP VALUE ZEROS.
-       01 WRK-TH                  PICTURE S9(10)V9(02) VALUE 5000,00.
        01 WRK-TH-ED               PICTURE Z.ZZZ.ZZZ.ZZ9,99.
        01 WRK-ACC-TYPE            PICTURE 9.
        01 WRK-COUNTER             PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-INDIV       PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-BUSS        PICTURE 9(03) USAGE COMP VALUE ZEROES.
        01 WRK-COUNTER-OTHER       PICTURE 9(03) USAGE COMP VALUE ZEROES.
+       01 WRK-COUNTER-UTL         PICTURE 9(03) USAGE COMP VALUE ZEROES.
 
        PROCEDURE                                               DIVISION.
        0100-MAIN                                                SECTION.
            DISPLAY "Client Program".
            *> PERFORM 0200-INIT.
+           PERFORM 0205-READ-PARMS.
            *> PERFORM 0300-STATEMENT.
            *> PERFORM 0400-DEPOSIT.
            *> PERFORM 0500-OPER.
@@ -38,8 +88,8 @@
            PERFORM 0700-DECISION.
            *> PERFORM 0801-PERF.
            *> PERFORM 0802-PERF-UTL UNTIL WRK-ACC-TYPE EQUAL 0.
-           PERFORM 0802-PERF-UTL VARYING WRK-COUNTER FROM 0 BY 1
-                                 UNTIL WRK-COUNTER EQUAL 3.
+           PERFORM 0802-PERF-UTL VARYING WRK-COUNTER-UTL FROM 0 BY 1
+                                 UNTIL WRK-COUNTER-UTL EQUAL 3.
            PERFORM 9999-FINAL.
            STOP RUN.
        0100-END.                                                   EXIT.
@@ -56,8 +106,24 @@
            DISPLAY "--------------------------------------------------".
        0200-END.                                                   EXIT.
 
+       0205-READ-PARMS                                          SECTION.
+      *    ---- Per-account-type OFILCLI threshold, overriding default
+           OPEN INPUT PARMMN.
+           IF FS-PARMMN EQUAL ZEROS
+               READ PARMMN
+               IF FS-PARMMN EQUAL ZEROS
+                   MOVE PARM-TH-INDIV TO WRK-TH-INDIV
+                   MOVE PARM-TH-BUSS  TO WRK-TH-BUSS
+               END-IF
+               CLOSE PARMMN
+           ELSE
+               DISPLAY "PARMMN NOT FOUND, USING DEFAULT THRESHOLDS"
+           END-IF.
+       0205-END.                                                   EXIT.
+
        0300-STATEMENT                                           SECTION.
       *    ---- Bank Statement
+           PERFORM 0305-SELECT-FEE.
            DISPLAY "Bank statement cost is " WRK-BANK-STATEMENT-COST.
            SUBTRACT WRK-BANK-STATEMENT-COST FROM WRK-BALANCE.
            MOVE WRK-BALANCE TO WRK-BALANCE-ED
@@ -65,6 +131,23 @@
            DISPLAY "--------------------------------------------------".
        0300-END.                                                   EXIT.
 
+       0305-SELECT-FEE                                          SECTION.
+      *    ---- Statement fee differs by account type and balance tier
+           IF WRK-ACC-TYPE EQUAL 2
+               IF WRK-BALANCE GREATER OR EQUAL WRK-FEE-TIER-BALANCE
+                   MOVE WRK-FEE-BUSS-HIGH TO WRK-BANK-STATEMENT-COST
+               ELSE
+                   MOVE WRK-FEE-BUSS-LOW TO WRK-BANK-STATEMENT-COST
+               END-IF
+           ELSE
+               IF WRK-BALANCE GREATER OR EQUAL WRK-FEE-TIER-BALANCE
+                   MOVE WRK-FEE-INDIV-HIGH TO WRK-BANK-STATEMENT-COST
+               ELSE
+                   MOVE WRK-FEE-INDIV-LOW TO WRK-BANK-STATEMENT-COST
+               END-IF
+           END-IF.
+       0305-END.                                                   EXIT.
+
        0400-DEPOSIT                                             SECTION.
       *    ---- Deposit
            DISPLAY "Please, inform total to add to your account:".
@@ -98,7 +181,9 @@
            DISPLAY "--------------------------------------------------".
 
       *    ---- Interest display
+           PERFORM 0605-SELECT-INTEREST-RATE.
            DISPLAY "WRK-BALANCE --> " WRK-BALANCE.
+           DISPLAY "WRK-INTEREST-RATE --> " WRK-INTEREST-RATE.
            COMPUTE WRK-RES-IN = WRK-BALANCE * (1 + WRK-INTEREST-RATE).
            DISPLAY "WRK-RES-IN  --> " WRK-RES-IN.
            MOVE WRK-RES-IN TO WRK-BALANCE-ED.
@@ -106,9 +191,46 @@
            DISPLAY "--------------------------------------------------".
        0600-END.                                                   EXIT.
 
+       0605-SELECT-INTEREST-RATE                                SECTION.
+      *    ---- Tiered rate: higher balances earn a better rate
+           IF WRK-BALANCE GREATER OR EQUAL WRK-INTEREST-TIER-HIGH
+               MOVE WRK-INTEREST-RATE-HIGH TO WRK-INTEREST-RATE
+           ELSE
+               IF WRK-BALANCE GREATER OR EQUAL WRK-INTEREST-TIER-MID
+                   MOVE WRK-INTEREST-RATE-MID TO WRK-INTEREST-RATE
+               ELSE
+                   MOVE WRK-INTEREST-RATE-LOW TO WRK-INTEREST-RATE
+               END-IF
+           END-IF.
+       0605-END.                                                   EXIT.
+
        0700-DECISION                                            SECTION.
       *    ---- Decision structure
            ADD 1 TO WRK-COUNTER.
+           MOVE 0 TO WRK-ACC-TYPE.
+           PERFORM 0701-ACCEPT-ACC-TYPE
+               UNTIL WRK-ACC-TYPE EQUAL 1 OR WRK-ACC-TYPE EQUAL 2.
+           IF WRK-ACC-TYPE EQUAL 1
+               MOVE WRK-TH-INDIV TO WRK-TH-APPLIED
+           ELSE
+               MOVE WRK-TH-BUSS TO WRK-TH-APPLIED
+           END-IF.
+           MOVE WRK-TH-APPLIED TO WRK-TH-ED.
+           IF WRK-BALANCE GREATER OR EQUAL WRK-TH-APPLIED
+               MOVE WRK-BALANCE TO WRK-BALANCE-ED
+               DISPLAY "Balance target is ABOVE thereshold " WRK-TH-ED
+               DISPLAY "Actual balance: R$" WRK-BALANCE-ED
+           ELSE
+               MOVE WRK-BALANCE TO WRK-BALANCE-ED
+               DISPLAY "Balance target is BELLOW thereshold " WRK-TH-ED
+               DISPLAY "Actual balance: R$" WRK-BALANCE-ED
+           END-IF.
+           DISPLAY "WRK-COUNTER 0700:       " WRK-COUNTER.
+           DISPLAY "--------------------------------------------------".
+       0700-END.                                                   EXIT.
+
+       0701-ACCEPT-ACC-TYPE                                     SECTION.
+      *    ---- Re-prompt until a valid account type is entered
            DISPLAY "WHICH IS YOUR ACC TYPE?".
            DISPLAY "1 - INDIVIDUAL ACCOUNT".
            DISPLAY "2 - BUSINESS   ACCOUNT".
@@ -122,23 +244,8 @@
                    ADD 1 TO WRK-COUNTER-BUSS
                WHEN OTHER
                    DISPLAY "You choosed WRONG acc type - Use 1 or 2!!"
-                   ADD 1 TO WRK-COUNTER-OTHER
-           END-EVALUATE
-           MOVE WRK-TH TO WRK-TH-ED.
-           IF WRK-BALANCE GREATER OR EQUAL 5000
-           AND (WRK-ACC-TYPE EQUAL 1 OR WRK-ACC-TYPE EQUAL 2) THEN
-               MOVE WRK-BALANCE TO WRK-BALANCE-ED
-               DISPLAY "Balance target is ABOVE thereshold " WRK-TH-ED
-               DISPLAY "Actual balance: R$" WRK-BALANCE-ED
-           ELSE
-               MOVE WRK-BALANCE TO WRK-BALANCE-ED
-               DISPLAY "Balance target is BELLOW thereshold " WRK-TH-ED
-               DISPLAY "Actual balance: R$" WRK-BALANCE-ED
-               DISPLAY "OR WRK-ACC-TYPE is invalid: " WRK-ACC-TYPE
-           END-IF.
-           DISPLAY "WRK-COUNTER 0700:       " WRK-COUNTER.
-           DISPLAY "--------------------------------------------------".
-       0700-END.                                                   EXIT.
+           END-EVALUATE.
+       0701-END.                                                   EXIT.
 
        0801-PERF                                                SECTION.
            PERFORM 2 TIMES
@@ -153,6 +260,16 @@
        0801-END.                                                   EXIT.
 
        0802-PERF-UTL                                            SECTION.
+           MOVE 9 TO WRK-ACC-TYPE.
+           PERFORM 0803-ACCEPT-ACC-TYPE-UTL
+               UNTIL WRK-ACC-TYPE EQUAL 0 OR WRK-ACC-TYPE EQUAL 1
+                                           OR WRK-ACC-TYPE EQUAL 2.
+           DISPLAY "WRK-COUNTER-UTL 0802:   " WRK-COUNTER-UTL.
+           *> DISPLAY "--------------------------------------------------".
+       0802-END.                                                   EXIT.
+
+       0803-ACCEPT-ACC-TYPE-UTL                                 SECTION.
+      *    ---- Re-prompt until a valid account type, or 0, is entered
            DISPLAY "Inform another account type, 0 to exit.".
            ACCEPT WRK-ACC-TYPE.
            EVALUATE WRK-ACC-TYPE
@@ -166,18 +283,71 @@
                    ADD 1 TO WRK-COUNTER-BUSS
                WHEN OTHER
                    DISPLAY "WRONG acc type - Use 1 or 2!! 0 exit."
-                   ADD 1 TO WRK-COUNTER-OTHER
            END-EVALUATE.
-           DISPLAY "WRK-COUNTER 0802:       " WRK-COUNTER.
-           *> DISPLAY "--------------------------------------------------".
-       0802-END.                                                   EXIT.
+       0803-END.                                                   EXIT.
 
        9999-FINAL                                               SECTION.
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "------------------- STATISTICS -------------------".
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "WRK-COUNTER:       " WRK-COUNTER.
-           DISPLAY "WRK-COUNTER-INDIV: " WRK-COUNTER-INDIV.
-           DISPLAY "WRK-COUNTER-BUSS : " WRK-COUNTER-BUSS.
-           DISPLAY "WRK-COUNTER-OTHER: " WRK-COUNTER-OTHER.
+           OPEN OUTPUT OREPMN.
+           IF FS-OREPMN NOT EQUAL ZEROS
+               DISPLAY "REPORT FILE WAS NOT OPENED!!"
+           ELSE
+               PERFORM 9410-WRITE-REPORT-TOTALS
+               CLOSE OREPMN
+           END-IF.
+           PERFORM 9420-APPEND-HISTORY.
        9999-END.                                                   EXIT.
+
+       9420-APPEND-HISTORY                                      SECTION.
+      *    ---- Append this run's counters for week-over-week trending
+           ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND HSTMN.
+           IF FS-HSTMN NOT EQUAL ZEROS
+               OPEN OUTPUT HSTMN
+           END-IF.
+           MOVE WRK-RUN-DATE      TO HST-RUN-DATE.
+           MOVE WRK-COUNTER       TO HST-COUNTER.
+           MOVE WRK-COUNTER-INDIV TO HST-COUNTER-INDIV.
+           MOVE WRK-COUNTER-BUSS  TO HST-COUNTER-BUSS.
+           MOVE WRK-COUNTER-OTHER TO HST-COUNTER-OTHER.
+           WRITE REG-HSTMN.
+           IF FS-HSTMN NOT EQUAL ZEROS
+               DISPLAY "FAILED TO WRITE HISTORY RECORD"
+           END-IF.
+           CLOSE HSTMN.
+       9420-END.                                                   EXIT.
+
+       9410-WRITE-REPORT-TOTALS                                 SECTION.
+      *    ---- Printed statistics report, one run per file
+           MOVE SPACES TO REG-OREPMN.
+           STRING "MAIN PROGRAM - RUN STATISTICS" DELIMITED BY SIZE
+           INTO REG-OREPMN.
+           WRITE REG-OREPMN.
+
+           MOVE WRK-COUNTER TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPMN.
+           STRING "TOTAL ROUNDS.............: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED             DELIMITED BY SIZE
+           INTO REG-OREPMN.
+           WRITE REG-OREPMN.
+
+           MOVE WRK-COUNTER-INDIV TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPMN.
+           STRING "INDIVIDUAL ACCOUNTS......: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED             DELIMITED BY SIZE
+           INTO REG-OREPMN.
+           WRITE REG-OREPMN.
+
+           MOVE WRK-COUNTER-BUSS TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPMN.
+           STRING "BUSINESS ACCOUNTS........: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED             DELIMITED BY SIZE
+           INTO REG-OREPMN.
+           WRITE REG-OREPMN.
+
+           MOVE WRK-COUNTER-OTHER TO WRK-RPT-NUM-ED.
+           MOVE SPACES TO REG-OREPMN.
+           STRING "INVALID ACCOUNT TYPE.....: " DELIMITED BY SIZE
+                  WRK-RPT-NUM-ED             DELIMITED BY SIZE
+           INTO REG-OREPMN.
+           WRITE REG-OREPMN.
+       9410-END.                                                   EXIT.
